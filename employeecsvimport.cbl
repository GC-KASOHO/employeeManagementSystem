@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeCsvImport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO "new_hires.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-STATUS.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS FILE-STATUS.
+           SELECT COUNTER-FILE ASSIGN TO "next_id.dat"
+               ORGANIZATION IS SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS COUNTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CSV-FILE.
+       01 CSV-LINE                PIC X(150).
+
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           05 EMPLOYEE-ID       PIC 9(5).
+           05 EMPLOYEE-NAME     PIC X(30).
+           05 EMPLOYEE-AGE      PIC 9(2).
+           05 DEPARTMENT-CODE   PIC X(10).
+           05 JOB-TITLE         PIC X(20).
+           05 HIRE-DATE         PIC 9(8).
+           05 SALARY            PIC 9(7)V99.
+
+       FD COUNTER-FILE.
+       01 COUNTER-RECORD.
+           05 NEXT-EMPLOYEE-ID  PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARIABLES.
+           05 CSV-STATUS        PIC XX.
+           05 FILE-STATUS       PIC XX.
+           05 COUNTER-STATUS    PIC XX.
+           05 END-OF-FILE       PIC X VALUE "N".
+           05 FOUND-FLAG        PIC X VALUE "N".
+           05 CONTINUE-FLAG     PIC X.
+           05 WS-ROW-COUNT      PIC 9(5) VALUE 0.
+           05 WS-IMPORTED-COUNT PIC 9(5) VALUE 0.
+           05 WS-REJECTED-COUNT PIC 9(5) VALUE 0.
+           05 WS-REJECT-REASON  PIC X(40).
+           05 WS-MAX-IMPORTED-ID PIC 9(5) VALUE 0.
+
+       01 WS-CSV-FIELDS.
+           05 WS-F-ID            PIC X(5).
+           05 WS-F-NAME          PIC X(30).
+           05 WS-F-AGE           PIC X(2).
+           05 WS-F-DEPT          PIC X(10).
+           05 WS-F-JOB           PIC X(20).
+           05 WS-F-HIRE          PIC X(8).
+           05 WS-F-SALARY        PIC X(12).
+
+       01 WS-AGE-NUM              PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CSV-FILE
+           IF CSV-STATUS NOT = "00"
+               DISPLAY "Error opening new_hires.csv. Nothing to import."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM OPEN-EMPLOYEE-FILE-IO
+
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening employees.dat for update."
+               CLOSE CSV-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           READ CSV-FILE
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+           END-READ.
+
+           IF END-OF-FILE NOT = "Y"
+               READ CSV-FILE
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+               END-READ
+           END-IF.
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               ADD 1 TO WS-ROW-COUNT
+               PERFORM PROCESS-IMPORT-ROW
+               READ CSV-FILE
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CSV-FILE
+           CLOSE EMPLOYEE-FILE
+
+           PERFORM SYNC-COUNTER-FILE
+
+           DISPLAY "Import complete. " WS-IMPORTED-COUNT
+                   " imported, " WS-REJECTED-COUNT " rejected."
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       OPEN-EMPLOYEE-FILE-IO.
+           OPEN I-O EMPLOYEE-FILE
+           IF FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF.
+
+       SYNC-COUNTER-FILE.
+           IF WS-MAX-IMPORTED-ID = 0
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN I-O COUNTER-FILE
+           IF COUNTER-STATUS = "35"
+               OPEN OUTPUT COUNTER-FILE
+               MOVE 1 TO NEXT-EMPLOYEE-ID
+               WRITE COUNTER-RECORD
+               CLOSE COUNTER-FILE
+               OPEN I-O COUNTER-FILE
+           END-IF.
+
+           IF COUNTER-STATUS NOT = "00"
+               DISPLAY "Warning: could not access next_id.dat "
+                       "(status " COUNTER-STATUS "); imported IDs may"
+               DISPLAY "not be reflected in the next auto-assigned ID."
+               EXIT PARAGRAPH
+           END-IF.
+
+           READ COUNTER-FILE
+               AT END
+                   MOVE 1 TO NEXT-EMPLOYEE-ID
+           END-READ.
+
+           IF WS-MAX-IMPORTED-ID >= NEXT-EMPLOYEE-ID
+               COMPUTE NEXT-EMPLOYEE-ID = WS-MAX-IMPORTED-ID + 1
+               REWRITE COUNTER-RECORD
+           END-IF.
+           CLOSE COUNTER-FILE.
+
+       PROCESS-IMPORT-ROW.
+           MOVE SPACES TO WS-CSV-FIELDS
+           UNSTRING CSV-LINE DELIMITED BY ","
+               INTO WS-F-ID WS-F-NAME WS-F-AGE WS-F-DEPT
+                    WS-F-JOB WS-F-HIRE WS-F-SALARY
+           END-UNSTRING.
+
+           IF WS-F-ID IS NOT NUMERIC OR WS-F-ID = ZEROS
+               MOVE "Invalid or missing Employee ID" TO WS-REJECT-REASON
+               PERFORM REJECT-ROW
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-F-NAME = SPACES
+               MOVE "Name cannot be empty" TO WS-REJECT-REASON
+               PERFORM REJECT-ROW
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-F-AGE IS NOT NUMERIC
+               MOVE "Invalid age" TO WS-REJECT-REASON
+               PERFORM REJECT-ROW
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-F-AGE TO WS-AGE-NUM
+           IF WS-AGE-NUM < 18 OR WS-AGE-NUM > 99
+               MOVE "Age must be between 18 and 99" TO WS-REJECT-REASON
+               PERFORM REJECT-ROW
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-F-DEPT = SPACES
+               MOVE "Department code cannot be empty"
+                   TO WS-REJECT-REASON
+               PERFORM REJECT-ROW
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-F-JOB = SPACES
+               MOVE "Job title cannot be empty" TO WS-REJECT-REASON
+               PERFORM REJECT-ROW
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-F-HIRE IS NOT NUMERIC OR WS-F-HIRE = ZEROS
+               MOVE "Invalid hire date" TO WS-REJECT-REASON
+               PERFORM REJECT-ROW
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-F-ID TO EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE "N" TO FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE "Y" TO FOUND-FLAG
+           END-READ.
+
+           IF FOUND-FLAG = "Y"
+               MOVE "Employee ID already exists" TO WS-REJECT-REASON
+               PERFORM REJECT-ROW
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION TEST-NUMVAL(WS-F-SALARY) NOT = 0
+               MOVE "Invalid salary" TO WS-REJECT-REASON
+               PERFORM REJECT-ROW
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-F-ID TO EMPLOYEE-ID
+           MOVE WS-F-NAME TO EMPLOYEE-NAME
+           MOVE WS-AGE-NUM TO EMPLOYEE-AGE
+           MOVE WS-F-DEPT TO DEPARTMENT-CODE
+           MOVE WS-F-JOB TO JOB-TITLE
+           MOVE WS-F-HIRE TO HIRE-DATE
+           MOVE FUNCTION NUMVAL(WS-F-SALARY) TO SALARY
+
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   MOVE "Duplicate key on write" TO WS-REJECT-REASON
+                   PERFORM REJECT-ROW
+               NOT INVALID KEY
+                   ADD 1 TO WS-IMPORTED-COUNT
+                   IF EMPLOYEE-ID > WS-MAX-IMPORTED-ID
+                       MOVE EMPLOYEE-ID TO WS-MAX-IMPORTED-ID
+                   END-IF
+           END-WRITE.
+
+       REJECT-ROW.
+           ADD 1 TO WS-REJECTED-COUNT
+           DISPLAY "Row " WS-ROW-COUNT " rejected: " WS-REJECT-REASON.
+
+       PRESS-ENTER.
+           DISPLAY "Press Enter to continue..."
+           ACCEPT CONTINUE-FLAG.
