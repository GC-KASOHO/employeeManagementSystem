@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "employee_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           05 EMPLOYEE-ID       PIC 9(5).
+           05 EMPLOYEE-NAME     PIC X(30).
+           05 EMPLOYEE-AGE      PIC 9(2).
+           05 DEPARTMENT-CODE   PIC X(10).
+           05 JOB-TITLE         PIC X(20).
+           05 HIRE-DATE         PIC 9(8).
+           05 SALARY            PIC 9(7)V99.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARIABLES.
+           05 FILE-STATUS       PIC XX.
+           05 REPORT-STATUS     PIC XX.
+           05 END-OF-FILE       PIC X VALUE "N".
+           05 CONTINUE-FLAG     PIC X.
+           05 WS-LINES-PER-PAGE PIC 9(4) VALUE 20.
+           05 WS-LINE-COUNT     PIC 9(4) VALUE 0.
+           05 WS-PAGE-NUM       PIC 9(4) VALUE 0.
+           05 WS-TOTAL-COUNT    PIC 9(5) VALUE 0.
+           05 WS-RUN-DATE       PIC 9(8).
+
+       01 WS-RUN-DATE-DISP.
+           05 WS-RUN-YEAR       PIC 9(4).
+           05 FILLER            PIC X VALUE "-".
+           05 WS-RUN-MONTH      PIC 9(2).
+           05 FILLER            PIC X VALUE "-".
+           05 WS-RUN-DAY        PIC 9(2).
+
+       01 WS-PAGE-NUM-DISP      PIC ZZZ9.
+       01 WS-TOTAL-DISP         PIC ZZZZ9.
+
+       01 WS-DASHED-LINE.
+           05 FILLER PIC X(47) VALUE
+              "+-------+--------------------+-----+---------".
+           05 FILLER PIC X(47) VALUE
+              "-+----------------+------------+-----------+".
+
+       01 WS-COLUMN-HEADERS.
+           05 FILLER PIC X(47) VALUE
+              "| ID    | Name               | Age | Dept    ".
+           05 FILLER PIC X(47) VALUE
+              " | Job Title      | HireDate   | Salary    |".
+
+       01 WS-DETAIL-LINE.
+           05 FILLER             PIC X(2) VALUE "| ".
+           05 WS-OUT-ID          PIC 9(5).
+           05 FILLER             PIC X(3) VALUE " | ".
+           05 WS-OUT-NAME        PIC X(19).
+           05 FILLER             PIC X(3) VALUE " | ".
+           05 WS-OUT-AGE         PIC Z9.
+           05 FILLER             PIC X(3) VALUE " | ".
+           05 WS-OUT-DEPARTMENT  PIC X(8).
+           05 FILLER             PIC X(3) VALUE " | ".
+           05 WS-OUT-JOB-TITLE   PIC X(15).
+           05 FILLER             PIC X(3) VALUE " | ".
+           05 WS-OUT-HIRE-DATE   PIC 9(8).
+           05 FILLER             PIC X(3) VALUE " | ".
+           05 WS-OUT-SALARY      PIC ZZZZZZ9.99.
+           05 FILLER             PIC X(2) VALUE " |".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE WS-RUN-DATE(1:4) TO WS-RUN-YEAR
+           MOVE WS-RUN-DATE(5:2) TO WS-RUN-MONTH
+           MOVE WS-RUN-DATE(7:2) TO WS-RUN-DAY
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening employees.dat. No records exist."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "Error opening employee_report.txt for output."
+               CLOSE EMPLOYEE-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM START-NEW-PAGE
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                           PERFORM START-NEW-PAGE
+                       END-IF
+                       PERFORM WRITE-DETAIL-LINE
+                       ADD 1 TO WS-TOTAL-COUNT
+               END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-REPORT-FOOTER
+
+           CLOSE EMPLOYEE-FILE
+           CLOSE REPORT-FILE
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISP
+           DISPLAY "Report written to employee_report.txt ("
+                   WS-TOTAL-DISP " employee(s))."
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       START-NEW-PAGE.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE WS-PAGE-NUM TO WS-PAGE-NUM-DISP
+           MOVE 0 TO WS-LINE-COUNT
+           IF WS-PAGE-NUM > 1
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           STRING "Employee Roster   Run Date: " DELIMITED BY SIZE
+                  WS-RUN-DATE-DISP DELIMITED BY SIZE
+                  "   Page: " DELIMITED BY SIZE
+                  WS-PAGE-NUM-DISP DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE WS-DASHED-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-COLUMN-HEADERS TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-DASHED-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       WRITE-DETAIL-LINE.
+           MOVE EMPLOYEE-ID TO WS-OUT-ID
+           MOVE EMPLOYEE-NAME(1:19) TO WS-OUT-NAME
+           MOVE EMPLOYEE-AGE TO WS-OUT-AGE
+           MOVE DEPARTMENT-CODE(1:8) TO WS-OUT-DEPARTMENT
+           MOVE JOB-TITLE(1:15) TO WS-OUT-JOB-TITLE
+           MOVE HIRE-DATE TO WS-OUT-HIRE-DATE
+           MOVE SALARY TO WS-OUT-SALARY
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-REPORT-FOOTER.
+           MOVE WS-DASHED-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total Headcount: " DELIMITED BY SIZE
+                  WS-TOTAL-DISP DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+       PRESS-ENTER.
+           DISPLAY "Press Enter to continue..."
+           ACCEPT CONTINUE-FLAG.
