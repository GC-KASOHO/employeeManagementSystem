@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconcileEmployees.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEGACY-FILE ASSIGN TO "employees.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LEGACY-STATUS.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEGACY-FILE.
+       01 LEGACY-LINE             PIC X(100).
+       01 WS-LEGACY-FIELDS REDEFINES LEGACY-LINE.
+           05 FILLER               PIC X(2).
+           05 WS-L-ID              PIC 9(5).
+           05 FILLER               PIC X(4).
+           05 WS-L-NAME            PIC X(20).
+           05 FILLER               PIC X(4).
+           05 WS-L-AGE             PIC 9(2).
+           05 FILLER               PIC X(63).
+
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           05 EMPLOYEE-ID       PIC 9(5).
+           05 EMPLOYEE-NAME     PIC X(30).
+           05 EMPLOYEE-AGE      PIC 9(2).
+           05 DEPARTMENT-CODE   PIC X(10).
+           05 JOB-TITLE         PIC X(20).
+           05 HIRE-DATE         PIC 9(8).
+           05 SALARY            PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARIABLES.
+           05 LEGACY-STATUS     PIC XX.
+           05 FILE-STATUS       PIC XX.
+           05 END-OF-FILE       PIC X VALUE "N".
+           05 FOUND-FLAG        PIC X VALUE "N".
+           05 CONTINUE-FLAG     PIC X.
+           05 WS-MERGED-COUNT   PIC 9(5) VALUE 0.
+           05 WS-CONFLICT-COUNT PIC 9(5) VALUE 0.
+           05 WS-MATCH-COUNT    PIC 9(5) VALUE 0.
+           05 WS-SKIPPED-COUNT  PIC 9(5) VALUE 0.
+           05 WS-DAT-ONLY-COUNT PIC 9(5) VALUE 0.
+           05 WS-LEGACY-EOF     PIC X VALUE "N".
+
+       01 WS-NEW-RECORD.
+           05 WS-NEW-ID            PIC 9(5).
+           05 WS-NEW-NAME          PIC X(30).
+           05 WS-NEW-AGE           PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Reconciling employees.txt against employees.dat..."
+
+           OPEN INPUT LEGACY-FILE
+           IF LEGACY-STATUS NOT = "00"
+               DISPLAY "No employees.txt found. Nothing to reconcile."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM OPEN-EMPLOYEE-FILE-IO
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening employees.dat for update."
+               CLOSE LEGACY-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ LEGACY-FILE
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM RECONCILE-LEGACY-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE LEGACY-FILE
+           CLOSE EMPLOYEE-FILE
+
+           PERFORM FIND-DAT-ONLY-RECORDS
+
+           DISPLAY "Reconciliation complete."
+           DISPLAY "  Merged into employees.dat: " WS-MERGED-COUNT
+           DISPLAY "  Already present, matching: " WS-MATCH-COUNT
+           DISPLAY "  Already present, field conflict: "
+                   WS-CONFLICT-COUNT
+           DISPLAY "  Skipped (not a data row): " WS-SKIPPED-COUNT
+           DISPLAY "  Present only in employees.dat: "
+                   WS-DAT-ONLY-COUNT
+           DISPLAY "employees.dat is the single authoritative file;"
+           DISPLAY "AddEmployee/ViewEmployees now read/write it too."
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       OPEN-EMPLOYEE-FILE-IO.
+           OPEN I-O EMPLOYEE-FILE
+           IF FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF.
+
+       RECONCILE-LEGACY-LINE.
+           IF WS-L-ID IS NOT NUMERIC OR WS-L-ID = ZEROS
+               ADD 1 TO WS-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-L-ID TO WS-NEW-ID
+           MOVE WS-L-NAME TO WS-NEW-NAME
+           MOVE WS-L-AGE TO WS-NEW-AGE
+
+           MOVE WS-NEW-ID TO EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE "N" TO FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE "Y" TO FOUND-FLAG
+           END-READ.
+
+           IF FOUND-FLAG = "N"
+               MOVE WS-NEW-ID TO EMPLOYEE-ID
+               MOVE WS-NEW-NAME TO EMPLOYEE-NAME
+               MOVE WS-NEW-AGE TO EMPLOYEE-AGE
+               MOVE SPACES TO DEPARTMENT-CODE
+               MOVE SPACES TO JOB-TITLE
+               MOVE ZEROS TO HIRE-DATE
+               MOVE ZEROS TO SALARY
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "  ID " WS-NEW-ID
+                               ": write failed, skipped."
+                   NOT INVALID KEY
+                       ADD 1 TO WS-MERGED-COUNT
+                       DISPLAY "  ID " WS-NEW-ID
+                               ": present only in employees.txt,"
+                               " merged into employees.dat. The"
+                       DISPLAY "      legacy format has no"
+                               " department/job/hire/salary - those"
+                       DISPLAY "      fields were left blank and"
+                               " need manual completion."
+               END-WRITE
+           ELSE
+               IF EMPLOYEE-NAME = WS-NEW-NAME AND
+                  EMPLOYEE-AGE = WS-NEW-AGE
+                   ADD 1 TO WS-MATCH-COUNT
+               ELSE
+                   ADD 1 TO WS-CONFLICT-COUNT
+                   DISPLAY "  ID " WS-NEW-ID
+                           ": name/age differ between employees.txt"
+                           " and employees.dat; employees.dat kept."
+               END-IF
+           END-IF.
+
+       FIND-DAT-ONLY-RECORDS.
+           OPEN INPUT EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM CHECK-ID-IN-LEGACY
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE.
+
+       CHECK-ID-IN-LEGACY.
+           MOVE "N" TO FOUND-FLAG
+           OPEN INPUT LEGACY-FILE
+           IF LEGACY-STATUS = "00"
+               MOVE "N" TO WS-LEGACY-EOF
+               PERFORM UNTIL WS-LEGACY-EOF = "Y" OR FOUND-FLAG = "Y"
+                   READ LEGACY-FILE
+                       AT END
+                           MOVE "Y" TO WS-LEGACY-EOF
+                       NOT AT END
+                           IF WS-L-ID IS NUMERIC AND
+                              WS-L-ID = EMPLOYEE-ID
+                               MOVE "Y" TO FOUND-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LEGACY-FILE
+           END-IF.
+
+           IF FOUND-FLAG = "N"
+               ADD 1 TO WS-DAT-ONLY-COUNT
+               DISPLAY "  ID " EMPLOYEE-ID
+                       ": present only in employees.dat, not in"
+                       " employees.txt."
+           END-IF.
+
+       PRESS-ENTER.
+           DISPLAY "Press Enter to continue..."
+           ACCEPT CONTINUE-FLAG.
