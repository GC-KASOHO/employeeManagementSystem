@@ -4,107 +4,162 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "employees.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID
                FILE STATUS IS FILE-STATUS.
+           SELECT COUNTER-FILE ASSIGN TO "next_id.dat"
+               ORGANIZATION IS SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS COUNTER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
        01 EMPLOYEE-RECORD.
-           05 FILE-LINE        PIC X(80).
+           05 EMPLOYEE-ID       PIC 9(5).
+           05 EMPLOYEE-NAME     PIC X(30).
+           05 EMPLOYEE-AGE      PIC 9(2).
+           05 DEPARTMENT-CODE   PIC X(10).
+           05 JOB-TITLE         PIC X(20).
+           05 HIRE-DATE         PIC 9(8).
+           05 SALARY            PIC 9(7)V99.
+
+       FD COUNTER-FILE.
+       01 COUNTER-RECORD.
+           05 NEXT-EMPLOYEE-ID  PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS          PIC XX.
+       01 COUNTER-STATUS       PIC XX.
+       01 WS-COUNTER-OK        PIC X VALUE "N".
        01 WS-ERROR-MSG         PIC X(50).
        01 CONTINUE-FLAG        PIC X.
-       01 WS-EMPLOYEE.
-           05 WS-ID            PIC 9(5).
-           05 WS-NAME          PIC X(20).
-           05 WS-AGE           PIC 9(2).
-       01 WS-HEADER1.
-           05 FILLER           PIC X(47) VALUE 
-              "+-------+------------------------+-----+".
-       01 WS-HEADER2.
-           05 FILLER           PIC X(47) VALUE
-              "| ID    | Name                   | Age |".
-       01 WS-HEADER3.
-           05 FILLER           PIC X(47) VALUE
-              "+-------+------------------------+-----+".
-       01 WS-OUTPUT-LINE.
-           05 FILLER           PIC X(2) VALUE "| ".
-           05 WS-OUT-ID        PIC 9(5).
-           05 FILLER           PIC X(4) VALUE " | ".
-           05 WS-OUT-NAME      PIC X(20).
-           05 FILLER           PIC X(4) VALUE " | ".
-           05 WS-OUT-AGE       PIC Z9.
-           05 FILLER           PIC X(3) VALUE " |".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM CLEAR-SCREEN
-           DISPLAY "Enter Employee ID (5 digits): "
-           ACCEPT WS-ID
-           IF WS-ID IS NOT NUMERIC OR WS-ID = ZEROS
-               DISPLAY "Invalid ID format. Must be 5 digits."
+
+           PERFORM OPEN-EMPLOYEE-FILE-IO
+           IF FILE-STATUS NOT = "00"
+               MOVE "Error opening file. Status: " TO WS-ERROR-MSG
+               MOVE FILE-STATUS TO WS-ERROR-MSG(25:2)
+               DISPLAY WS-ERROR-MSG
                PERFORM PRESS-ENTER
                EXIT PROGRAM
            END-IF.
 
            DISPLAY "Enter Employee Name: "
-           ACCEPT WS-NAME
-           IF WS-NAME = SPACES
+           ACCEPT EMPLOYEE-NAME
+           IF EMPLOYEE-NAME = SPACES
                DISPLAY "Name cannot be empty."
+               CLOSE EMPLOYEE-FILE
                PERFORM PRESS-ENTER
                EXIT PROGRAM
            END-IF.
 
            DISPLAY "Enter Employee Age: "
-           ACCEPT WS-AGE
-           IF WS-AGE IS NOT NUMERIC OR 
-              WS-AGE < 18 OR WS-AGE > 99
+           ACCEPT EMPLOYEE-AGE
+           IF EMPLOYEE-AGE IS NOT NUMERIC OR
+              EMPLOYEE-AGE < 18 OR EMPLOYEE-AGE > 99
                DISPLAY "Invalid age. Must be between 18 and 99."
+               CLOSE EMPLOYEE-FILE
                PERFORM PRESS-ENTER
                EXIT PROGRAM
            END-IF.
 
-           MOVE WS-ID TO WS-OUT-ID
-           MOVE WS-NAME TO WS-OUT-NAME
-           MOVE WS-AGE TO WS-OUT-AGE
+           DISPLAY "Enter Department Code: "
+           ACCEPT DEPARTMENT-CODE
+           IF DEPARTMENT-CODE = SPACES
+               DISPLAY "Department code cannot be empty."
+               CLOSE EMPLOYEE-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
 
-           OPEN EXTEND EMPLOYEE-FILE
-           IF FILE-STATUS NOT = "00"
-               OPEN OUTPUT EMPLOYEE-FILE
-               WRITE EMPLOYEE-RECORD FROM WS-HEADER1
-               WRITE EMPLOYEE-RECORD FROM WS-HEADER2
-               WRITE EMPLOYEE-RECORD FROM WS-HEADER3
+           DISPLAY "Enter Job Title: "
+           ACCEPT JOB-TITLE
+           IF JOB-TITLE = SPACES
+               DISPLAY "Job title cannot be empty."
+               CLOSE EMPLOYEE-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Enter Hire Date (YYYYMMDD): "
+           ACCEPT HIRE-DATE
+           IF HIRE-DATE IS NOT NUMERIC OR HIRE-DATE = ZEROS
+               DISPLAY "Invalid hire date. Must be 8 digits, YYYYMMDD."
+               CLOSE EMPLOYEE-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Enter Salary (e.g. 0045000.00): "
+           ACCEPT SALARY
+           IF SALARY IS NOT NUMERIC
+               DISPLAY "Invalid salary."
+               CLOSE EMPLOYEE-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
            END-IF.
-           
-           IF FILE-STATUS = "00"
-               MOVE WS-OUTPUT-LINE TO EMPLOYEE-RECORD
+
+           PERFORM GET-NEXT-EMPLOYEE-ID
+           IF WS-COUNTER-OK = "Y"
+               DISPLAY "Assigned Employee ID: " EMPLOYEE-ID
+
                WRITE EMPLOYEE-RECORD
-               IF FILE-STATUS = "00"
-                   DISPLAY "Employee record added successfully!"
-               ELSE
-                   MOVE "Error writing record. Status: " TO WS-ERROR-MSG
-                   MOVE FILE-STATUS TO WS-ERROR-MSG(27:2)
-                   DISPLAY WS-ERROR-MSG
-               END-IF
-           ELSE
-               MOVE "Error opening file. Status: " TO WS-ERROR-MSG
-               MOVE FILE-STATUS TO WS-ERROR-MSG(25:2)
-               DISPLAY WS-ERROR-MSG
+                   INVALID KEY
+                       DISPLAY "Error writing record: duplicate ID."
+                   NOT INVALID KEY
+                       DISPLAY "Employee record added successfully!"
+               END-WRITE
            END-IF.
-           
+
            CLOSE EMPLOYEE-FILE
            PERFORM PRESS-ENTER
            EXIT PROGRAM.
 
+       OPEN-EMPLOYEE-FILE-IO.
+           OPEN I-O EMPLOYEE-FILE
+           IF FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF.
+
+       GET-NEXT-EMPLOYEE-ID.
+           MOVE "N" TO WS-COUNTER-OK
+           OPEN I-O COUNTER-FILE
+           IF COUNTER-STATUS = "35"
+               OPEN OUTPUT COUNTER-FILE
+               MOVE 1 TO NEXT-EMPLOYEE-ID
+               WRITE COUNTER-RECORD
+               CLOSE COUNTER-FILE
+               OPEN I-O COUNTER-FILE
+           END-IF.
+
+           IF COUNTER-STATUS NOT = "00"
+               DISPLAY "Error: could not access next_id.dat (status "
+                       COUNTER-STATUS "). Employee ID not assigned."
+               EXIT PARAGRAPH
+           END-IF.
+
+           READ COUNTER-FILE
+               AT END
+                   MOVE 1 TO NEXT-EMPLOYEE-ID
+           END-READ.
+
+           MOVE NEXT-EMPLOYEE-ID TO EMPLOYEE-ID
+           ADD 1 TO NEXT-EMPLOYEE-ID
+           REWRITE COUNTER-RECORD
+           CLOSE COUNTER-FILE
+           MOVE "Y" TO WS-COUNTER-OK.
+
        PRESS-ENTER.
            DISPLAY "Press Enter to continue..."
            ACCEPT CONTINUE-FLAG.
 
        CLEAR-SCREEN.
            CALL 'SYSTEM' USING 'cls'.
-
-
