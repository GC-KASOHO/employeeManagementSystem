@@ -5,11 +5,27 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID
                FILE STATUS IS FILE-STATUS.
-           SELECT TEMP-FILE ASSIGN TO "temp.dat"
+           SELECT TERMINATED-FILE ASSIGN TO "terminated.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TERM-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit.log"
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS TEMP-STATUS.
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT COUNTER-FILE ASSIGN TO "next_id.dat"
+               ORGANIZATION IS SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS COUNTER-STATUS.
+           SELECT SORT-FILE ASSIGN TO "sortwork.tmp".
+           SELECT SORTED-OUTPUT-FILE ASSIGN TO "sorted_roster.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SORT-OUT-STATUS.
+           SELECT OPERATOR-FILE ASSIGN TO "operators.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPERATOR-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,12 +34,67 @@
            05 EMPLOYEE-ID       PIC 9(5).
            05 EMPLOYEE-NAME     PIC X(30).
            05 EMPLOYEE-AGE      PIC 9(2).
+           05 DEPARTMENT-CODE   PIC X(10).
+           05 JOB-TITLE         PIC X(20).
+           05 HIRE-DATE         PIC 9(8).
+           05 SALARY            PIC 9(7)V99.
+
+       FD TERMINATED-FILE.
+       01 TERMINATED-RECORD.
+           05 TERM-EMPLOYEE-ID       PIC 9(5).
+           05 TERM-EMPLOYEE-NAME     PIC X(30).
+           05 TERM-EMPLOYEE-AGE      PIC 9(2).
+           05 TERM-DEPARTMENT-CODE   PIC X(10).
+           05 TERM-JOB-TITLE         PIC X(20).
+           05 TERM-HIRE-DATE         PIC 9(8).
+           05 TERM-SALARY           PIC 9(7)V99.
+           05 TERM-TERMINATION-DATE PIC 9(8).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP    PIC X(14).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUDIT-OPERATION    PIC X(6).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUDIT-EMPLOYEE-ID  PIC 9(5).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUDIT-BEFORE       PIC X(150).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUDIT-AFTER        PIC X(150).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUDIT-OPERATOR     PIC X(10).
+
+       FD COUNTER-FILE.
+       01 COUNTER-RECORD.
+           05 NEXT-EMPLOYEE-ID  PIC 9(5).
+
+       SD SORT-FILE.
+       01 SORT-RECORD.
+           05 SORT-ID           PIC 9(5).
+           05 SORT-NAME         PIC X(30).
+           05 SORT-AGE          PIC 9(2).
+           05 SORT-DEPARTMENT   PIC X(10).
+           05 SORT-JOB-TITLE    PIC X(20).
+           05 SORT-HIRE-DATE    PIC 9(8).
+           05 SORT-SALARY       PIC 9(7)V99.
+
+       FD SORTED-OUTPUT-FILE.
+       01 SORTED-OUTPUT-RECORD.
+           05 SO-ID             PIC 9(5).
+           05 SO-NAME           PIC X(30).
+           05 SO-AGE            PIC 9(2).
+           05 SO-DEPARTMENT     PIC X(10).
+           05 SO-JOB-TITLE      PIC X(20).
+           05 SO-HIRE-DATE      PIC 9(8).
+           05 SO-SALARY         PIC 9(7)V99.
 
-       FD TEMP-FILE.
-       01 TEMP-RECORD.
-           05 TEMP-ID          PIC 9(5).
-           05 TEMP-NAME        PIC X(30).
-           05 TEMP-AGE         PIC 9(2).
+       FD OPERATOR-FILE.
+       01 OPERATOR-RECORD.
+           05 OPERATOR-ID        PIC X(10).
+           05 FILLER             PIC X.
+           05 OPERATOR-PASSWORD  PIC X(10).
+           05 FILLER             PIC X.
+           05 OPERATOR-SUPERVISOR PIC X.
 
        WORKING-STORAGE SECTION.
        01 WS-VARIABLES.
@@ -32,22 +103,124 @@
            05 FOUND-FLAG        PIC X VALUE "N".
            05 END-OF-FILE       PIC X VALUE "N".
            05 FILE-STATUS       PIC XX.
-           05 TEMP-STATUS       PIC XX.
            05 WS-ERROR-MSG      PIC X(50).
            05 CONTINUE-FLAG     PIC X.
            05 CONFIRM-DELETE    PIC X.
-           05 WS-COPY-STATUS    PIC S9(9) USAGE BINARY.
-           05 WS-DELETE-STATUS  PIC S9(9) USAGE BINARY.
-           05 WS-OLD-FILENAME   PIC X(255) VALUE "temp.dat".
-           05 WS-NEW-FILENAME   PIC X(255) VALUE "employees.dat".
+           05 TERM-STATUS       PIC XX.
+           05 AUDIT-STATUS      PIC XX.
+           05 COUNTER-STATUS    PIC XX.
+           05 SORT-OUT-STATUS   PIC XX.
+           05 WS-SORT-CHOICE    PIC X.
+           05 WS-BACKUP-SOURCE  PIC X(20) VALUE "employees.dat".
+           05 WS-BACKUP-TARGET  PIC X(20) VALUE "employees.dat.bak".
+           05 WS-BACKUP-STATUS  PIC S9(9) COMP-5.
+           05 OPERATOR-STATUS   PIC XX.
+           05 WS-LOGIN-ID       PIC X(10).
+           05 WS-LOGIN-PASSWORD PIC X(10).
+           05 WS-LOGIN-TRIES    PIC 9 VALUE 0.
+           05 WS-LOGGED-IN       PIC X VALUE "N".
+           05 WS-CURRENT-OPERATOR PIC X(10) VALUE SPACES.
+           05 WS-IS-SUPERVISOR   PIC X VALUE "N".
+           05 WS-ARCHIVE-OK      PIC X VALUE "N".
+           05 WS-COUNTER-OK      PIC X VALUE "N".
+           05 WS-SALARY-DISPLAY  PIC ZZZZZZ9.99.
+
+       01 WS-STATISTICS.
+           05 WS-STAT-TOTAL     PIC 9(5) VALUE 0.
+           05 WS-STAT-AGE-SUM   PIC 9(7) VALUE 0.
+           05 WS-STAT-AVG-AGE   PIC 9(3)V99 VALUE 0.
+           05 WS-STAT-AVG-AGE-DISP PIC ZZ9.99.
+           05 WS-STAT-BRACKET-18-25 PIC 9(5) VALUE 0.
+           05 WS-STAT-BRACKET-26-35 PIC 9(5) VALUE 0.
+           05 WS-STAT-BRACKET-36-45 PIC 9(5) VALUE 0.
+           05 WS-STAT-BRACKET-46-UP PIC 9(5) VALUE 0.
+           05 WS-AUDIT-BEFORE   PIC X(150).
+           05 WS-AUDIT-AFTER    PIC X(150).
+
+       01 WS-NEW-VALUES.
+           05 WS-NEW-NAME             PIC X(30).
+           05 WS-NEW-AGE              PIC 9(2).
+           05 WS-NEW-DEPARTMENT-CODE  PIC X(10).
+           05 WS-NEW-JOB-TITLE        PIC X(20).
+           05 WS-NEW-HIRE-DATE        PIC 9(8).
+           05 WS-NEW-SALARY           PIC 9(7)V99.
+
+       01 WS-NAME-SEARCH.
+           05 WS-SEARCH-NAME    PIC X(30).
+           05 WS-TRIMMED-NAME   PIC X(30).
+           05 WS-NAME-LEN       PIC 9(2).
+           05 WS-MATCH-COUNT    PIC 9(3).
+           05 WS-HITS           PIC 9(3).
 
        PROCEDURE DIVISION.
        MAIN-SECTION.
-           PERFORM MAIN-MENU
+           PERFORM OPERATOR-LOGIN
+           IF WS-LOGGED-IN = "Y"
+               PERFORM MAIN-MENU
+           END-IF.
            STOP RUN.
 
+       OPERATOR-LOGIN.
+           PERFORM SEED-OPERATOR-FILE
+           PERFORM CLEAR-SCREEN
+           PERFORM UNTIL WS-LOGGED-IN = "Y" OR WS-LOGIN-TRIES >= 3
+               DISPLAY "-------------------------------------------"
+               DISPLAY "       Employee Management System - Login"
+               DISPLAY "-------------------------------------------"
+               DISPLAY "Operator ID: "
+               ACCEPT WS-LOGIN-ID
+               DISPLAY "Password: "
+               ACCEPT WS-LOGIN-PASSWORD WITH NO ECHO
+               PERFORM CHECK-OPERATOR-CREDENTIALS
+               IF WS-LOGGED-IN NOT = "Y"
+                   ADD 1 TO WS-LOGIN-TRIES
+                   DISPLAY "Invalid operator ID or password."
+               END-IF
+           END-PERFORM.
+
+           IF WS-LOGGED-IN NOT = "Y"
+               DISPLAY "Too many failed login attempts. Exiting."
+               PERFORM PRESS-ENTER
+           END-IF.
+
+       SEED-OPERATOR-FILE.
+           OPEN INPUT OPERATOR-FILE
+           IF OPERATOR-STATUS NOT = "00"
+               OPEN OUTPUT OPERATOR-FILE
+               MOVE "ADMIN" TO OPERATOR-ID
+               MOVE "ADMIN" TO OPERATOR-PASSWORD
+               MOVE "Y" TO OPERATOR-SUPERVISOR
+               WRITE OPERATOR-RECORD
+               CLOSE OPERATOR-FILE
+           ELSE
+               CLOSE OPERATOR-FILE
+           END-IF.
+
+       CHECK-OPERATOR-CREDENTIALS.
+           MOVE "N" TO FOUND-FLAG
+           OPEN INPUT OPERATOR-FILE
+           IF OPERATOR-STATUS = "00"
+               MOVE "N" TO END-OF-FILE
+               PERFORM UNTIL END-OF-FILE = "Y" OR FOUND-FLAG = "Y"
+                   READ OPERATOR-FILE
+                       AT END
+                           MOVE "Y" TO END-OF-FILE
+                       NOT AT END
+                           IF OPERATOR-ID = WS-LOGIN-ID AND
+                              OPERATOR-PASSWORD = WS-LOGIN-PASSWORD
+                               MOVE "Y" TO FOUND-FLAG
+                               MOVE "Y" TO WS-LOGGED-IN
+                               MOVE OPERATOR-ID TO WS-CURRENT-OPERATOR
+                               MOVE OPERATOR-SUPERVISOR
+                                   TO WS-IS-SUPERVISOR
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPERATOR-FILE
+           END-IF.
+
        MAIN-MENU.
-           PERFORM UNTIL USER-CHOICE = 6
+           PERFORM UNTIL USER-CHOICE = 9
                PERFORM CLEAR-SCREEN
                DISPLAY "-------------------------------------------"
                DISPLAY "       Employee Management System"
@@ -57,11 +230,14 @@
                DISPLAY "3. Search Employee by ID"
                DISPLAY "4. Edit Employee"
                DISPLAY "5. Delete Employee"
-               DISPLAY "6. Exit"
+               DISPLAY "6. Search Employee by Name"
+               DISPLAY "7. Sorted Roster (by Name/Age)"
+               DISPLAY "8. Statistics Report"
+               DISPLAY "9. Exit"
                DISPLAY "-------------------------------------------"
                DISPLAY "Enter your choice: "
                ACCEPT USER-CHOICE
-               
+
                EVALUATE USER-CHOICE
                    WHEN 1
                        PERFORM ADD-EMPLOYEE
@@ -74,6 +250,12 @@
                    WHEN 5
                        PERFORM DELETE-EMPLOYEE
                    WHEN 6
+                       PERFORM SEARCH-BY-NAME
+                   WHEN 7
+                       PERFORM SORTED-ROSTER
+                   WHEN 8
+                       PERFORM STATISTICS-REPORT
+                   WHEN 9
                        DISPLAY "Exiting the system. Goodbye!"
                    WHEN OTHER
                        DISPLAY "Invalid choice. Please try again."
@@ -83,13 +265,6 @@
 
        ADD-EMPLOYEE.
            PERFORM CLEAR-SCREEN
-           DISPLAY "Enter Employee ID (5 digits): "
-           ACCEPT EMPLOYEE-ID
-           IF EMPLOYEE-ID IS NOT NUMERIC OR EMPLOYEE-ID = ZEROS
-               DISPLAY "Invalid ID format. Must be 5 digits."
-               PERFORM PRESS-ENTER
-               EXIT PARAGRAPH
-           END-IF.
 
            DISPLAY "Enter Employee Name: "
            ACCEPT EMPLOYEE-NAME
@@ -101,40 +276,92 @@
 
            DISPLAY "Enter Employee Age: "
            ACCEPT EMPLOYEE-AGE
-           IF EMPLOYEE-AGE IS NOT NUMERIC OR 
+           IF EMPLOYEE-AGE IS NOT NUMERIC OR
               EMPLOYEE-AGE < 18 OR EMPLOYEE-AGE > 99
                DISPLAY "Invalid age. Must be between 18 and 99."
                PERFORM PRESS-ENTER
                EXIT PARAGRAPH
            END-IF.
 
-           OPEN EXTEND EMPLOYEE-FILE
-           IF FILE-STATUS NOT = "00"
-               OPEN OUTPUT EMPLOYEE-FILE
+           DISPLAY "Enter Department Code: "
+           ACCEPT DEPARTMENT-CODE
+           IF DEPARTMENT-CODE = SPACES
+               DISPLAY "Department code cannot be empty."
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Enter Job Title: "
+           ACCEPT JOB-TITLE
+           IF JOB-TITLE = SPACES
+               DISPLAY "Job title cannot be empty."
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Enter Hire Date (YYYYMMDD): "
+           ACCEPT HIRE-DATE
+           IF HIRE-DATE IS NOT NUMERIC OR HIRE-DATE = ZEROS
+               DISPLAY "Invalid hire date. Must be 8 digits, YYYYMMDD."
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
            END-IF.
-           
+
+           DISPLAY "Enter Salary (e.g. 0045000.00): "
+           ACCEPT SALARY
+           IF SALARY IS NOT NUMERIC
+               DISPLAY "Invalid salary."
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM OPEN-EMPLOYEE-FILE-IO
+
            IF FILE-STATUS = "00"
-               WRITE EMPLOYEE-RECORD
-               IF FILE-STATUS = "00"
-                   DISPLAY "Employee record added successfully!"
-               ELSE
-                   MOVE "Error writing record. Status: " TO WS-ERROR-MSG
-                   MOVE FILE-STATUS TO WS-ERROR-MSG(27:2)
-                   DISPLAY WS-ERROR-MSG
+               PERFORM GET-NEXT-EMPLOYEE-ID
+               IF WS-COUNTER-OK = "Y"
+                   DISPLAY "Assigned Employee ID: " EMPLOYEE-ID
+                   WRITE EMPLOYEE-RECORD
+                   IF FILE-STATUS = "00"
+                       DISPLAY "Employee record added successfully!"
+                       MOVE "N/A" TO WS-AUDIT-BEFORE
+                       PERFORM BUILD-AUDIT-AFTER
+                       MOVE "ADD" TO AUDIT-OPERATION
+                       PERFORM WRITE-AUDIT-LOG
+                   ELSE
+                       MOVE "Error writing record. Status: "
+                           TO WS-ERROR-MSG
+                       MOVE FILE-STATUS TO WS-ERROR-MSG(27:2)
+                       DISPLAY WS-ERROR-MSG
+                   END-IF
                END-IF
            ELSE
                MOVE "Error opening file. Status: " TO WS-ERROR-MSG
                MOVE FILE-STATUS TO WS-ERROR-MSG(25:2)
                DISPLAY WS-ERROR-MSG
            END-IF.
-           
+
            CLOSE EMPLOYEE-FILE
            PERFORM PRESS-ENTER.
 
+       OPEN-EMPLOYEE-FILE-IO.
+           OPEN I-O EMPLOYEE-FILE
+           IF FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF.
+
+       BACKUP-EMPLOYEE-FILE.
+           CALL "CBL_COPY_FILE" USING WS-BACKUP-SOURCE
+                                       WS-BACKUP-TARGET
+               RETURNING WS-BACKUP-STATUS
+           END-CALL.
+
        VIEW-EMPLOYEES.
            PERFORM CLEAR-SCREEN
            MOVE "N" TO END-OF-FILE
-           
+
            OPEN INPUT EMPLOYEE-FILE
            IF FILE-STATUS NOT = "00"
                DISPLAY "Error opening file. No records exist."
@@ -142,30 +369,67 @@
                EXIT PARAGRAPH
            END-IF.
 
-           DISPLAY "-------------------------------------------"
-           DISPLAY "ID      Name                           Age"
-           DISPLAY "-------------------------------------------"
-           
+           DISPLAY "+-------+--------------------+-----+---------"
+                   "-+----------------+------------+-----------+"
+           DISPLAY "| ID    | Name               | Age | Dept    "
+                   " | Job Title      | HireDate   | Salary    |"
+           DISPLAY "+-------+--------------------+-----+---------"
+                   "-+----------------+------------+-----------+"
+
            PERFORM UNTIL END-OF-FILE = "Y"
-               READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
+               READ EMPLOYEE-FILE NEXT RECORD INTO EMPLOYEE-RECORD
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       DISPLAY EMPLOYEE-ID SPACE 
-                               EMPLOYEE-NAME SPACE 
-                               EMPLOYEE-AGE
+                       MOVE SALARY TO WS-SALARY-DISPLAY
+                       DISPLAY EMPLOYEE-ID SPACE
+                               EMPLOYEE-NAME SPACE
+                               EMPLOYEE-AGE SPACE
+                               DEPARTMENT-CODE SPACE
+                               JOB-TITLE SPACE
+                               HIRE-DATE SPACE
+                               WS-SALARY-DISPLAY
                END-READ
            END-PERFORM.
-           
+
            CLOSE EMPLOYEE-FILE
-           DISPLAY "-------------------------------------------"
+           DISPLAY "+-------+--------------------+-----+---------"
+                   "-+----------------+------------+-----------+"
            PERFORM PRESS-ENTER.
 
+       GET-NEXT-EMPLOYEE-ID.
+           MOVE "N" TO WS-COUNTER-OK
+           OPEN I-O COUNTER-FILE
+           IF COUNTER-STATUS = "35"
+               OPEN OUTPUT COUNTER-FILE
+               MOVE 1 TO NEXT-EMPLOYEE-ID
+               WRITE COUNTER-RECORD
+               CLOSE COUNTER-FILE
+               OPEN I-O COUNTER-FILE
+           END-IF.
+
+           IF COUNTER-STATUS NOT = "00"
+               DISPLAY "Error: could not access next_id.dat (status "
+                       COUNTER-STATUS "). Employee ID not assigned."
+               EXIT PARAGRAPH
+           END-IF.
+
+           READ COUNTER-FILE
+               AT END
+                   MOVE 1 TO NEXT-EMPLOYEE-ID
+           END-READ.
+
+           MOVE NEXT-EMPLOYEE-ID TO EMPLOYEE-ID
+           ADD 1 TO NEXT-EMPLOYEE-ID
+           REWRITE COUNTER-RECORD
+           MOVE "Y" TO WS-COUNTER-OK
+           CLOSE COUNTER-FILE.
+
        SEARCH-EMPLOYEE.
            PERFORM CLEAR-SCREEN
            DISPLAY "Enter Employee ID to search: "
            ACCEPT SEARCH-ID
-           
+
            IF SEARCH-ID IS NOT NUMERIC OR SEARCH-ID = ZEROS
                DISPLAY "Invalid ID format. Must be 5 digits."
                PERFORM PRESS-ENTER
@@ -179,195 +443,479 @@
                EXIT PARAGRAPH
            END-IF.
 
-           MOVE "N" TO FOUND-FLAG
-           MOVE "N" TO END-OF-FILE
-           
-           PERFORM UNTIL FOUND-FLAG = "Y" OR END-OF-FILE = "Y"
-               READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
-                   AT END
-                       MOVE "Y" TO END-OF-FILE
-                   NOT AT END
-                       IF EMPLOYEE-ID = SEARCH-ID
-                           DISPLAY "Employee Found!"
-                           DISPLAY "ID: " EMPLOYEE-ID
-                           DISPLAY "Name: " EMPLOYEE-NAME
-                           DISPLAY "Age: " EMPLOYEE-AGE
-                           MOVE "Y" TO FOUND-FLAG
-                       END-IF
-               END-READ
-           END-PERFORM.
-           
+           MOVE SEARCH-ID TO EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE "N" TO FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE "Y" TO FOUND-FLAG
+                   DISPLAY "Employee Found!"
+                   DISPLAY "ID: " EMPLOYEE-ID
+                   DISPLAY "Name: " EMPLOYEE-NAME
+                   DISPLAY "Age: " EMPLOYEE-AGE
+                   DISPLAY "Department: " DEPARTMENT-CODE
+                   DISPLAY "Job Title: " JOB-TITLE
+                   DISPLAY "Hire Date: " HIRE-DATE
+                   MOVE SALARY TO WS-SALARY-DISPLAY
+                   DISPLAY "Salary: " WS-SALARY-DISPLAY
+           END-READ.
+
            CLOSE EMPLOYEE-FILE
-           
+
            IF FOUND-FLAG = "N"
                DISPLAY "Employee not found!"
            END-IF.
-           
+
            PERFORM PRESS-ENTER.
 
-       EDIT-EMPLOYEE.
+       SEARCH-BY-NAME.
            PERFORM CLEAR-SCREEN
-           DISPLAY "Enter Employee ID to edit: "
-           ACCEPT SEARCH-ID
-           
-           IF SEARCH-ID IS NOT NUMERIC OR SEARCH-ID = ZEROS
-               DISPLAY "Invalid ID format. Must be 5 digits."
+           DISPLAY "Enter (partial) Employee Name to search: "
+           ACCEPT WS-SEARCH-NAME
+
+           MOVE FUNCTION TRIM(WS-SEARCH-NAME) TO WS-TRIMMED-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME))
+               TO WS-NAME-LEN
+
+           IF WS-SEARCH-NAME = SPACES OR WS-NAME-LEN = ZEROS
+               DISPLAY "Search text cannot be empty."
                PERFORM PRESS-ENTER
                EXIT PARAGRAPH
            END-IF.
 
            OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT TEMP-FILE
-           
            IF FILE-STATUS NOT = "00"
                DISPLAY "Error opening file. No records exist."
                PERFORM PRESS-ENTER
                EXIT PARAGRAPH
            END-IF.
 
-           MOVE "N" TO FOUND-FLAG
+           MOVE 0 TO WS-HITS
            MOVE "N" TO END-OF-FILE
-           
+
+           DISPLAY "+-------+--------------------+-----+---------"
+                   "-+----------------+------------+-----------+"
+           DISPLAY "| ID    | Name               | Age | Dept    "
+                   " | Job Title      | HireDate   | Salary    |"
+           DISPLAY "+-------+--------------------+-----+---------"
+                   "-+----------------+------------+-----------+"
+
            PERFORM UNTIL END-OF-FILE = "Y"
-               READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
+               READ EMPLOYEE-FILE NEXT RECORD INTO EMPLOYEE-RECORD
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       IF EMPLOYEE-ID = SEARCH-ID
-                           MOVE "Y" TO FOUND-FLAG
-                           DISPLAY "Current Details:"
-                           DISPLAY "Name: " EMPLOYEE-NAME
-                           DISPLAY "Age: " EMPLOYEE-AGE
-                           DISPLAY "Enter new details:"
-                           
-                           DISPLAY "Enter new Name: "
-                           ACCEPT TEMP-NAME
-                           IF TEMP-NAME = SPACES
-                               MOVE EMPLOYEE-NAME TO TEMP-NAME
-                           END-IF
-                           
-                           DISPLAY "Enter new Age: "
-                           ACCEPT TEMP-AGE
-                           IF TEMP-AGE = SPACES
-                               MOVE EMPLOYEE-AGE TO TEMP-AGE
-                           END-IF
-                           
-                           MOVE SEARCH-ID TO TEMP-ID
-                           WRITE TEMP-RECORD
-                       ELSE
-                           MOVE EMPLOYEE-RECORD TO TEMP-RECORD
-                           WRITE TEMP-RECORD
+                       MOVE 0 TO WS-MATCH-COUNT
+                       INSPECT EMPLOYEE-NAME TALLYING WS-MATCH-COUNT
+                           FOR ALL WS-TRIMMED-NAME(1:WS-NAME-LEN)
+                       IF WS-MATCH-COUNT > 0
+                           ADD 1 TO WS-HITS
+                           MOVE SALARY TO WS-SALARY-DISPLAY
+                           DISPLAY EMPLOYEE-ID SPACE
+                                   EMPLOYEE-NAME SPACE
+                                   EMPLOYEE-AGE SPACE
+                                   DEPARTMENT-CODE SPACE
+                                   JOB-TITLE SPACE
+                                   HIRE-DATE SPACE
+                                   WS-SALARY-DISPLAY
                        END-IF
                END-READ
            END-PERFORM.
-           
+
            CLOSE EMPLOYEE-FILE
-           CLOSE TEMP-FILE
-           
-                      IF FOUND-FLAG = "N"
-               DISPLAY "Employee not found!"
+           DISPLAY "+-------+--------------------+-----+---------"
+                   "-+----------------+------------+-----------+"
+
+           IF WS-HITS = ZEROS
+               DISPLAY "No employees matched that name."
            ELSE
-               CLOSE EMPLOYEE-FILE
-               CLOSE TEMP-FILE
-               CALL "CBL_DELETE_FILE" USING WS-NEW-FILENAME
-                   RETURNING WS-DELETE-STATUS
-               CALL "CBL_COPY_FILE" USING 
-                   WS-OLD-FILENAME 
-                   WS-NEW-FILENAME
-                   RETURNING WS-COPY-STATUS
-               IF WS-COPY-STATUS = 0
-                   CALL "CBL_DELETE_FILE" USING WS-OLD-FILENAME
-                   DISPLAY "Employee record updated successfully!"
-               ELSE
-                   DISPLAY "Error updating record!"
-               END-IF
+               DISPLAY WS-HITS " employee(s) matched."
            END-IF.
-           
+
            PERFORM PRESS-ENTER.
 
-       DELETE-EMPLOYEE.
+       SORTED-ROSTER.
            PERFORM CLEAR-SCREEN
-           DISPLAY "Enter Employee ID to delete: "
-           ACCEPT SEARCH-ID
-           
-           IF SEARCH-ID IS NOT NUMERIC OR SEARCH-ID = ZEROS
-               DISPLAY "Invalid ID format. Must be 5 digits."
+           DISPLAY "Sort by (N)ame or (A)ge? "
+           ACCEPT WS-SORT-CHOICE
+
+           IF WS-SORT-CHOICE = "A" OR WS-SORT-CHOICE = "a"
+               SORT SORT-FILE ON ASCENDING KEY SORT-AGE
+                   USING EMPLOYEE-FILE
+                   GIVING SORTED-OUTPUT-FILE
+           ELSE
+               SORT SORT-FILE ON ASCENDING KEY SORT-NAME
+                   USING EMPLOYEE-FILE
+                   GIVING SORTED-OUTPUT-FILE
+           END-IF.
+
+           OPEN INPUT SORTED-OUTPUT-FILE
+           IF SORT-OUT-STATUS NOT = "00"
+               DISPLAY "Error opening sorted roster. No records exist."
                PERFORM PRESS-ENTER
                EXIT PARAGRAPH
            END-IF.
 
+           MOVE "N" TO END-OF-FILE
+           DISPLAY "+-------+--------------------+-----+---------"
+                   "-+----------------+------------+-----------+"
+           DISPLAY "| ID    | Name               | Age | Dept    "
+                   " | Job Title      | HireDate   | Salary    |"
+           DISPLAY "+-------+--------------------+-----+---------"
+                   "-+----------------+------------+-----------+"
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ SORTED-OUTPUT-FILE
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       MOVE SO-SALARY TO WS-SALARY-DISPLAY
+                       DISPLAY SO-ID SPACE
+                               SO-NAME SPACE
+                               SO-AGE SPACE
+                               SO-DEPARTMENT SPACE
+                               SO-JOB-TITLE SPACE
+                               SO-HIRE-DATE SPACE
+                               WS-SALARY-DISPLAY
+               END-READ
+           END-PERFORM.
+
+           CLOSE SORTED-OUTPUT-FILE
+           DISPLAY "+-------+--------------------+-----+---------"
+                   "-+----------------+------------+-----------+"
+           PERFORM PRESS-ENTER.
+
+       STATISTICS-REPORT.
+           PERFORM CLEAR-SCREEN
+           MOVE 0 TO WS-STAT-TOTAL WS-STAT-AGE-SUM WS-STAT-AVG-AGE
+                     WS-STAT-BRACKET-18-25 WS-STAT-BRACKET-26-35
+                     WS-STAT-BRACKET-36-45 WS-STAT-BRACKET-46-UP
+
            OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT TEMP-FILE
-           
            IF FILE-STATUS NOT = "00"
                DISPLAY "Error opening file. No records exist."
                PERFORM PRESS-ENTER
                EXIT PARAGRAPH
            END-IF.
 
-           MOVE "N" TO FOUND-FLAG
            MOVE "N" TO END-OF-FILE
-           
            PERFORM UNTIL END-OF-FILE = "Y"
-               READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
+               READ EMPLOYEE-FILE NEXT RECORD
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       IF EMPLOYEE-ID = SEARCH-ID
-                           MOVE "Y" TO FOUND-FLAG
-                           DISPLAY "Employee Found:"
-                           DISPLAY "Name: " EMPLOYEE-NAME
-                           DISPLAY "Age: " EMPLOYEE-AGE
-                           DISPLAY "Are you sure you want to delete? (Y/N): "
-                           ACCEPT CONFIRM-DELETE
-                           IF CONFIRM-DELETE NOT = "Y" AND 
-                              CONFIRM-DELETE NOT = "y"
-                               MOVE EMPLOYEE-RECORD TO TEMP-RECORD
-                               WRITE TEMP-RECORD
-                           END-IF
-                       ELSE
-                           MOVE EMPLOYEE-RECORD TO TEMP-RECORD
-                           WRITE TEMP-RECORD
-                       END-IF
+                       ADD 1 TO WS-STAT-TOTAL
+                       ADD EMPLOYEE-AGE TO WS-STAT-AGE-SUM
+                       EVALUATE TRUE
+                           WHEN EMPLOYEE-AGE >= 18 AND
+                                EMPLOYEE-AGE <= 25
+                               ADD 1 TO WS-STAT-BRACKET-18-25
+                           WHEN EMPLOYEE-AGE >= 26 AND
+                                EMPLOYEE-AGE <= 35
+                               ADD 1 TO WS-STAT-BRACKET-26-35
+                           WHEN EMPLOYEE-AGE >= 36 AND
+                                EMPLOYEE-AGE <= 45
+                               ADD 1 TO WS-STAT-BRACKET-36-45
+                           WHEN OTHER
+                               ADD 1 TO WS-STAT-BRACKET-46-UP
+                       END-EVALUATE
                END-READ
            END-PERFORM.
-           
+
            CLOSE EMPLOYEE-FILE
-           CLOSE TEMP-FILE
-           
+
+           IF WS-STAT-TOTAL > 0
+               DIVIDE WS-STAT-AGE-SUM BY WS-STAT-TOTAL
+                   GIVING WS-STAT-AVG-AGE ROUNDED
+           END-IF.
+
+           DISPLAY "-------------------------------------------"
+           DISPLAY "       Workforce Statistics Report"
+           DISPLAY "-------------------------------------------"
+           DISPLAY "Total Headcount: " WS-STAT-TOTAL
+           MOVE WS-STAT-AVG-AGE TO WS-STAT-AVG-AGE-DISP
+           DISPLAY "Average Age:     " WS-STAT-AVG-AGE-DISP
+           DISPLAY "Age 18-25:       " WS-STAT-BRACKET-18-25
+           DISPLAY "Age 26-35:       " WS-STAT-BRACKET-26-35
+           DISPLAY "Age 36-45:       " WS-STAT-BRACKET-36-45
+           DISPLAY "Age 46+:         " WS-STAT-BRACKET-46-UP
+           DISPLAY "-------------------------------------------"
+           PERFORM PRESS-ENTER.
+
+       EDIT-EMPLOYEE.
+           PERFORM CLEAR-SCREEN
+           IF WS-IS-SUPERVISOR NOT = "Y"
+               DISPLAY "Access denied: supervisor permission "
+                       "required to edit employee records."
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Enter Employee ID to edit: "
+           ACCEPT SEARCH-ID
+
+           IF SEARCH-ID IS NOT NUMERIC OR SEARCH-ID = ZEROS
+               DISPLAY "Invalid ID format. Must be 5 digits."
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM BACKUP-EMPLOYEE-FILE
+           IF WS-BACKUP-STATUS NOT = 0
+               DISPLAY "Edit cancelled: could not verify a backup "
+                       "of employees.dat before updating."
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN I-O EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening file. No records exist."
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SEARCH-ID TO EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE "N" TO FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE "Y" TO FOUND-FLAG
+           END-READ.
+
            IF FOUND-FLAG = "N"
+               CLOSE EMPLOYEE-FILE
                DISPLAY "Employee not found!"
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Current Details:"
+           DISPLAY "Name: " EMPLOYEE-NAME
+           DISPLAY "Age: " EMPLOYEE-AGE
+           DISPLAY "Department: " DEPARTMENT-CODE
+           DISPLAY "Job Title: " JOB-TITLE
+           DISPLAY "Hire Date: " HIRE-DATE
+           MOVE SALARY TO WS-SALARY-DISPLAY
+           DISPLAY "Salary: " WS-SALARY-DISPLAY
+           DISPLAY "Enter new details (blank=keep):"
+           PERFORM BUILD-AUDIT-BEFORE
+
+           DISPLAY "Enter new Name: "
+           ACCEPT WS-NEW-NAME
+           IF WS-NEW-NAME = SPACES
+               MOVE EMPLOYEE-NAME TO WS-NEW-NAME
+           END-IF
+
+           DISPLAY "Enter new Age: "
+           ACCEPT WS-NEW-AGE
+           IF WS-NEW-AGE = SPACES OR WS-NEW-AGE = ZEROS
+               MOVE EMPLOYEE-AGE TO WS-NEW-AGE
+           END-IF
+
+           DISPLAY "Enter new Department Code: "
+           ACCEPT WS-NEW-DEPARTMENT-CODE
+           IF WS-NEW-DEPARTMENT-CODE = SPACES
+               MOVE DEPARTMENT-CODE TO WS-NEW-DEPARTMENT-CODE
+           END-IF
+
+           DISPLAY "Enter new Job Title: "
+           ACCEPT WS-NEW-JOB-TITLE
+           IF WS-NEW-JOB-TITLE = SPACES
+               MOVE JOB-TITLE TO WS-NEW-JOB-TITLE
+           END-IF
+
+           DISPLAY "Enter new Hire Date (YYYYMMDD): "
+           ACCEPT WS-NEW-HIRE-DATE
+           IF WS-NEW-HIRE-DATE = SPACES OR WS-NEW-HIRE-DATE = ZEROS
+               MOVE HIRE-DATE TO WS-NEW-HIRE-DATE
+           END-IF
+
+           DISPLAY "Enter new Salary: "
+           ACCEPT WS-NEW-SALARY
+           IF WS-NEW-SALARY = SPACES OR WS-NEW-SALARY = ZEROS
+               MOVE SALARY TO WS-NEW-SALARY
+           END-IF
+
+           MOVE WS-NEW-NAME TO EMPLOYEE-NAME
+           MOVE WS-NEW-AGE TO EMPLOYEE-AGE
+           MOVE WS-NEW-DEPARTMENT-CODE TO DEPARTMENT-CODE
+           MOVE WS-NEW-JOB-TITLE TO JOB-TITLE
+           MOVE WS-NEW-HIRE-DATE TO HIRE-DATE
+           MOVE WS-NEW-SALARY TO SALARY
+
+           REWRITE EMPLOYEE-RECORD
+           IF FILE-STATUS = "00"
+               DISPLAY "Employee record updated successfully!"
+               PERFORM BUILD-AUDIT-AFTER
+               MOVE "EDIT" TO AUDIT-OPERATION
+               PERFORM WRITE-AUDIT-LOG
            ELSE
+               DISPLAY "Error updating record! A pre-update backup "
+                       "is in employees.dat.bak if recovery is"
+               DISPLAY "needed."
+           END-IF.
+
+           CLOSE EMPLOYEE-FILE
+           PERFORM PRESS-ENTER.
+
+       DELETE-EMPLOYEE.
+           PERFORM CLEAR-SCREEN
+           IF WS-IS-SUPERVISOR NOT = "Y"
+               DISPLAY "Access denied: supervisor permission "
+                       "required to delete employee records."
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Enter Employee ID to delete: "
+           ACCEPT SEARCH-ID
+
+           IF SEARCH-ID IS NOT NUMERIC OR SEARCH-ID = ZEROS
+               DISPLAY "Invalid ID format. Must be 5 digits."
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM BACKUP-EMPLOYEE-FILE
+           IF WS-BACKUP-STATUS NOT = 0
+               DISPLAY "Delete cancelled: could not verify a backup "
+                       "of employees.dat before updating."
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN I-O EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening file. No records exist."
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SEARCH-ID TO EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE "N" TO FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE "Y" TO FOUND-FLAG
+           END-READ.
+
+           IF FOUND-FLAG = "N"
                CLOSE EMPLOYEE-FILE
-               CLOSE TEMP-FILE
-               IF CONFIRM-DELETE = "Y" OR CONFIRM-DELETE = "y"
-                   CALL "CBL_DELETE_FILE" USING WS-NEW-FILENAME
-                       RETURNING WS-DELETE-STATUS
-                   CALL "CBL_COPY_FILE" USING 
-                       WS-OLD-FILENAME 
-                       WS-NEW-FILENAME
-                       RETURNING WS-COPY-STATUS
-                   IF WS-COPY-STATUS = 0
-                       CALL "CBL_DELETE_FILE" USING WS-OLD-FILENAME
+               DISPLAY "Employee not found!"
+               PERFORM PRESS-ENTER
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Employee Found:"
+           DISPLAY "Name: " EMPLOYEE-NAME
+           DISPLAY "Age: " EMPLOYEE-AGE
+           DISPLAY "Delete this employee? (Y/N): "
+           ACCEPT CONFIRM-DELETE
+
+           IF CONFIRM-DELETE = "Y" OR CONFIRM-DELETE = "y"
+               PERFORM BUILD-AUDIT-BEFORE
+               PERFORM ARCHIVE-TERMINATED-EMPLOYEE
+               IF WS-ARCHIVE-OK NOT = "Y"
+                   DISPLAY "Delete aborted: could not archive the "
+                           "record to terminated.dat, so nothing"
+                   DISPLAY "was removed from employees.dat."
+               ELSE
+                   DELETE EMPLOYEE-FILE
+                   IF FILE-STATUS = "00"
                        DISPLAY "Employee record deleted successfully!"
+                       MOVE "N/A" TO WS-AUDIT-AFTER
+                       MOVE "DELETE" TO AUDIT-OPERATION
+                       PERFORM WRITE-AUDIT-LOG
                    ELSE
-                       DISPLAY "Error deleting record!"
+                       DISPLAY "Error deleting record! A pre-update "
+                               "backup is in employees.dat.bak if"
+                       DISPLAY "recovery is needed."
                    END-IF
+               END-IF
+           ELSE
+               DISPLAY "Delete operation cancelled."
+           END-IF.
+
+           CLOSE EMPLOYEE-FILE
+           PERFORM PRESS-ENTER.
+
+       ARCHIVE-TERMINATED-EMPLOYEE.
+           MOVE EMPLOYEE-ID TO TERM-EMPLOYEE-ID
+           MOVE EMPLOYEE-NAME TO TERM-EMPLOYEE-NAME
+           MOVE EMPLOYEE-AGE TO TERM-EMPLOYEE-AGE
+           MOVE DEPARTMENT-CODE TO TERM-DEPARTMENT-CODE
+           MOVE JOB-TITLE TO TERM-JOB-TITLE
+           MOVE HIRE-DATE TO TERM-HIRE-DATE
+           MOVE SALARY TO TERM-SALARY
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TERM-TERMINATION-DATE
+
+           MOVE "N" TO WS-ARCHIVE-OK
+           OPEN EXTEND TERMINATED-FILE
+           IF TERM-STATUS = "35"
+               OPEN OUTPUT TERMINATED-FILE
+           END-IF.
+           IF TERM-STATUS = "00"
+               WRITE TERMINATED-RECORD
+               IF TERM-STATUS = "00"
+                   MOVE "Y" TO WS-ARCHIVE-OK
                ELSE
-                   CALL "CBL_DELETE_FILE" USING WS-NEW-FILENAME
-                       RETURNING WS-DELETE-STATUS
-                   CALL "CBL_COPY_FILE" USING 
-                       WS-OLD-FILENAME 
-                       WS-NEW-FILENAME
-                       RETURNING WS-COPY-STATUS
-                   IF WS-COPY-STATUS = 0
-                       CALL "CBL_DELETE_FILE" USING WS-OLD-FILENAME
-                       DISPLAY "Delete operation cancelled."
-                   ELSE
-                       DISPLAY "Error cancelling operation!"
-                   END-IF
+                   DISPLAY "Warning: could not write to archive."
                END-IF
+           ELSE
+               DISPLAY "Warning: could not write to archive."
+           END-IF.
+           CLOSE TERMINATED-FILE.
+
+       BUILD-AUDIT-BEFORE.
+           STRING "NAME=" DELIMITED BY SIZE
+                  EMPLOYEE-NAME DELIMITED BY SIZE
+                  " AGE=" DELIMITED BY SIZE
+                  EMPLOYEE-AGE DELIMITED BY SIZE
+                  " DEPT=" DELIMITED BY SIZE
+                  DEPARTMENT-CODE DELIMITED BY SIZE
+                  " JOB=" DELIMITED BY SIZE
+                  JOB-TITLE DELIMITED BY SIZE
+                  " HIRE=" DELIMITED BY SIZE
+                  HIRE-DATE DELIMITED BY SIZE
+                  " SALARY=" DELIMITED BY SIZE
+                  SALARY DELIMITED BY SIZE
+                  INTO WS-AUDIT-BEFORE
+           END-STRING.
+
+       BUILD-AUDIT-AFTER.
+           STRING "NAME=" DELIMITED BY SIZE
+                  EMPLOYEE-NAME DELIMITED BY SIZE
+                  " AGE=" DELIMITED BY SIZE
+                  EMPLOYEE-AGE DELIMITED BY SIZE
+                  " DEPT=" DELIMITED BY SIZE
+                  DEPARTMENT-CODE DELIMITED BY SIZE
+                  " JOB=" DELIMITED BY SIZE
+                  JOB-TITLE DELIMITED BY SIZE
+                  " HIRE=" DELIMITED BY SIZE
+                  HIRE-DATE DELIMITED BY SIZE
+                  " SALARY=" DELIMITED BY SIZE
+                  SALARY DELIMITED BY SIZE
+                  INTO WS-AUDIT-AFTER
+           END-STRING.
+
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP
+           MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID
+           MOVE WS-AUDIT-BEFORE TO AUDIT-BEFORE
+           MOVE WS-AUDIT-AFTER TO AUDIT-AFTER
+           MOVE WS-CURRENT-OPERATOR TO AUDIT-OPERATOR
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF AUDIT-STATUS = "00"
+               WRITE AUDIT-RECORD
+           ELSE
+               DISPLAY "Warning: could not write to audit log."
            END-IF.
+           CLOSE AUDIT-FILE.
 
        PRESS-ENTER.
            DISPLAY "Press Enter to continue..."
