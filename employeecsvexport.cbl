@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeCsvExport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO "employees_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           05 EMPLOYEE-ID       PIC 9(5).
+           05 EMPLOYEE-NAME     PIC X(30).
+           05 EMPLOYEE-AGE      PIC 9(2).
+           05 DEPARTMENT-CODE   PIC X(10).
+           05 JOB-TITLE         PIC X(20).
+           05 HIRE-DATE         PIC 9(8).
+           05 SALARY            PIC 9(7)V99.
+
+       FD CSV-FILE.
+       01 CSV-LINE               PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARIABLES.
+           05 FILE-STATUS       PIC XX.
+           05 CSV-STATUS        PIC XX.
+           05 END-OF-FILE       PIC X VALUE "N".
+           05 CONTINUE-FLAG     PIC X.
+           05 WS-TOTAL-COUNT    PIC 9(5) VALUE 0.
+           05 WS-TOTAL-DISP     PIC ZZZZ9.
+
+       01 WS-CSV-NAME           PIC X(30).
+       01 WS-CSV-NAME-LEN       PIC 9(2).
+       01 WS-CSV-DEPARTMENT     PIC X(10).
+       01 WS-CSV-DEPT-LEN       PIC 9(2).
+       01 WS-CSV-JOB-TITLE      PIC X(20).
+       01 WS-CSV-JOB-LEN        PIC 9(2).
+       01 WS-CSV-ID-DISP        PIC 9(5).
+       01 WS-CSV-AGE-DISP       PIC 9(2).
+       01 WS-CSV-HIRE-DISP      PIC 9(8).
+       01 WS-CSV-SALARY-DISP    PIC 9(7).99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT EMPLOYEE-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening employees.dat. No records exist."
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           OPEN OUTPUT CSV-FILE
+           IF CSV-STATUS NOT = "00"
+               DISPLAY "Error opening employees_export.csv for output."
+               CLOSE EMPLOYEE-FILE
+               PERFORM PRESS-ENTER
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE SPACES TO CSV-LINE
+           STRING "EmployeeID,Name,Age,DepartmentCode,"
+                      DELIMITED BY SIZE
+                  "JobTitle,HireDate,Salary" DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM WRITE-CSV-LINE
+                       ADD 1 TO WS-TOTAL-COUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE
+           CLOSE CSV-FILE
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISP
+           DISPLAY "Exported " WS-TOTAL-DISP
+                   " employee(s) to employees_export.csv."
+           PERFORM PRESS-ENTER
+           EXIT PROGRAM.
+
+       WRITE-CSV-LINE.
+           MOVE EMPLOYEE-ID TO WS-CSV-ID-DISP
+           MOVE FUNCTION TRIM(EMPLOYEE-NAME) TO WS-CSV-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(EMPLOYEE-NAME))
+               TO WS-CSV-NAME-LEN
+           MOVE EMPLOYEE-AGE TO WS-CSV-AGE-DISP
+           MOVE FUNCTION TRIM(DEPARTMENT-CODE) TO WS-CSV-DEPARTMENT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(DEPARTMENT-CODE))
+               TO WS-CSV-DEPT-LEN
+           MOVE FUNCTION TRIM(JOB-TITLE) TO WS-CSV-JOB-TITLE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(JOB-TITLE))
+               TO WS-CSV-JOB-LEN
+           MOVE HIRE-DATE TO WS-CSV-HIRE-DISP
+           MOVE SALARY TO WS-CSV-SALARY-DISP
+
+           MOVE SPACES TO CSV-LINE
+           STRING WS-CSV-ID-DISP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CSV-NAME(1:WS-CSV-NAME-LEN) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CSV-AGE-DISP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CSV-DEPARTMENT(1:WS-CSV-DEPT-LEN) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CSV-JOB-TITLE(1:WS-CSV-JOB-LEN) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CSV-HIRE-DISP DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CSV-SALARY-DISP DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING
+           WRITE CSV-LINE.
+
+       PRESS-ENTER.
+           DISPLAY "Press Enter to continue..."
+           ACCEPT CONTINUE-FLAG.
