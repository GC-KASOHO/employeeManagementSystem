@@ -4,8 +4,10 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "employees.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
                FILE STATUS IS FILE-STATUS.
 
        DATA DIVISION.
@@ -13,30 +15,39 @@
        FD EMPLOYEE-FILE.
        01 EMPLOYEE-RECORD.
            05 EMPLOYEE-ID       PIC 9(5).
-           05 FILLER           PIC X VALUE "|".
-           05 EMPLOYEE-NAME     PIC X(20).
-           05 FILLER           PIC X VALUE "|".
+           05 EMPLOYEE-NAME     PIC X(30).
            05 EMPLOYEE-AGE      PIC 9(2).
+           05 DEPARTMENT-CODE   PIC X(10).
+           05 JOB-TITLE         PIC X(20).
+           05 HIRE-DATE         PIC 9(8).
+           05 SALARY            PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS          PIC XX.
        01 END-OF-FILE          PIC X VALUE "N".
        01 CONTINUE-FLAG        PIC X.
+       01 WS-SALARY-DISPLAY    PIC ZZZZZZ9.99.
        01 TABLE-HEADER.
-           05 FILLER PIC X(47) VALUE 
-              "+-------+------------------------+-----+".
+           05 FILLER PIC X(47) VALUE
+              "+-------+----------------------+----+----------".
+           05 FILLER PIC X(47) VALUE
+              "--+--------------------+----------+-----------+".
        01 COLUMN-HEADERS.
-           05 FILLER PIC X(47) VALUE 
-              "| ID    | Name                   | Age |".
+           05 FILLER PIC X(47) VALUE
+              "| ID    | Name                 | Ag | Dept     ".
+           05 FILLER PIC X(47) VALUE
+              "  | Job Title          | Hire Dat | Salary    |".
        01 DASHED-LINE.
            05 FILLER PIC X(47) VALUE
-              "+-------+------------------------+-----+".
+              "+-------+----------------------+----+----------".
+           05 FILLER PIC X(47) VALUE
+              "--+--------------------+----------+-----------+".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM CLEAR-SCREEN
            MOVE "N" TO END-OF-FILE
-           
+
            OPEN INPUT EMPLOYEE-FILE
            IF FILE-STATUS NOT = "00"
                DISPLAY "Error opening file. No records exist."
@@ -47,19 +58,24 @@
            DISPLAY DASHED-LINE
            DISPLAY COLUMN-HEADERS
            DISPLAY DASHED-LINE
-           
+
            PERFORM UNTIL END-OF-FILE = "Y"
-               READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
+               READ EMPLOYEE-FILE NEXT RECORD
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       DISPLAY "| " EMPLOYEE-ID 
-                               " | " EMPLOYEE-NAME 
-                               " | " EMPLOYEE-AGE 
+                       MOVE SALARY TO WS-SALARY-DISPLAY
+                       DISPLAY "| " EMPLOYEE-ID
+                               " | " EMPLOYEE-NAME
+                               " | " EMPLOYEE-AGE
+                               " | " DEPARTMENT-CODE
+                               " | " JOB-TITLE
+                               " | " HIRE-DATE
+                               " | " WS-SALARY-DISPLAY
                                " |"
                END-READ
            END-PERFORM.
-           
+
            CLOSE EMPLOYEE-FILE
            DISPLAY DASHED-LINE
            PERFORM PRESS-ENTER
@@ -71,5 +87,3 @@
 
        CLEAR-SCREEN.
            CALL 'SYSTEM' USING 'cls'.
-
-           
\ No newline at end of file
